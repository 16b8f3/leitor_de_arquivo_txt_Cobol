@@ -0,0 +1,415 @@
+      ******************************************************************
+      * Author: Gildo
+      * Purpose: Comparar o roster de um dia anterior com o roster atual
+      *          e gerar um relatorio de ADICIONADOS / REMOVIDOS /
+      *          INALTERADOS, casando os registros por CHAMPION-NAME.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEITOR-RECONCILIACAO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ARQUIVOS COMPARADOS: POR PADRAO "campeosDoLolAnterior.txt" (DIA
+      * ANTERIOR) E "campeosDoLol.txt" (DIA ATUAL). PARA USAR OUTROS,
+      * DEFINA AS VARIAVEIS DE AMBIENTE RECON-OLD-FILE E RECON-NEW-FILE.
+            SELECT OLD-FILE ASSIGN TO DYNAMIC WS-OLD-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OLD-STATUS.
+
+            SELECT NEW-FILE ASSIGN TO DYNAMIC WS-NEW-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-NEW-STATUS.
+
+            SELECT OLD-SORT-FILE ASSIGN TO "RECONOLD.TMP".
+
+            SELECT NEW-SORT-FILE ASSIGN TO "RECONNEW.TMP".
+
+            SELECT OLD-SORTED-FILE ASSIGN TO "OLDSORTED.TMP"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT NEW-SORTED-FILE ASSIGN TO "NEWSORTED.TMP"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RECON-REPORT-FILE ASSIGN TO "RECONCILIACAO.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD OLD-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==OLD-RECORD==.
+
+       FD NEW-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==NEW-RECORD==.
+
+       SD OLD-SORT-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==OLD-SORT-RECORD==.
+
+       SD NEW-SORT-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==NEW-SORT-RECORD==.
+
+       FD OLD-SORTED-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==OLD-SORTED-RECORD==.
+
+       FD NEW-SORTED-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==NEW-SORTED-RECORD==.
+
+       FD RECON-REPORT-FILE.
+       01 RECON-OUTPUT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-OLD-FILE-NAME     PIC X(50) VALUE SPACES.
+           05 WS-NEW-FILE-NAME     PIC X(50) VALUE SPACES.
+
+       01 RAW-FILE-CONTROLS.
+           05 WS-OLD-STATUS        PIC X(2) VALUE SPACES.
+           05 WS-NEW-STATUS        PIC X(2) VALUE SPACES.
+
+       01 SWITCHES.
+           05 WS-OLD-SORT-EOF      PIC X VALUE "N".
+           05 WS-NEW-SORT-EOF      PIC X VALUE "N".
+           05 WS-OLD-EOF           PIC X VALUE "N".
+           05 WS-NEW-EOF           PIC X VALUE "N".
+           05 WS-OLD-RAW-EOF       PIC X VALUE "N".
+           05 WS-NEW-RAW-EOF       PIC X VALUE "N".
+
+       01 VALIDATION-CONTROLS.
+           05 WS-VALID-SWITCH      PIC X VALUE "Y".
+           05 WS-SEEN-COUNT        PIC 9(4) VALUE 0.
+           05 WS-SEEN-IDX          PIC 9(4) VALUE 0.
+           05 WS-SEEN-NAMES.
+               10 WS-SEEN-NAME PIC X(15)
+                   OCCURS 500 TIMES.
+
+       01 COUNTERS.
+           05 WS-ADDED-COUNT       PIC 9(3) VALUE 0.
+           05 WS-REMOVED-COUNT     PIC 9(3) VALUE 0.
+           05 WS-UNCHANGED-COUNT   PIC 9(3) VALUE 0.
+
+       01 WS-RECON-HEADING.
+           05 FILLER               PIC X(40)
+               VALUE "RECONCILIACAO DE ROSTER - DIA A DIA".
+
+       01 WS-COLUMN-HEADING.
+           05 FILLER               PIC X(10) VALUE "STATUS".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "CAMPEAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "FUNCAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "TIME".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(7)  VALUE "VITORIA".
+
+       01 WS-RECON-LINE.
+           05 RL-STATUS             PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RL-NAME                PIC X(15).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RL-ROLE                PIC X(10).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RL-TEAM                PIC X(15).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RL-WIN-RATE            PIC ZZ9.99.
+
+       01 WS-RECON-TOTALS-LINE.
+           05 FILLER                PIC X(20) VALUE "ADICIONADOS:".
+           05 RT-ADDED              PIC ZZZ9.
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "REMOVIDOS:".
+           05 RT-REMOVED            PIC ZZZ9.
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 FILLER                PIC X(13) VALUE "INALTERADOS:".
+           05 RT-UNCHANGED          PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+
+           PERFORM 050-RESOLVE-PARAMETERS.
+           PERFORM 100-SORT-OLD-FILE.
+           PERFORM 200-SORT-NEW-FILE.
+           PERFORM 300-BUILD-RECONCILIATION-REPORT.
+           STOP RUN.
+
+       050-RESOLVE-PARAMETERS.
+
+           ACCEPT WS-OLD-FILE-NAME FROM ENVIRONMENT "RECON-OLD-FILE".
+           IF WS-OLD-FILE-NAME = SPACES
+               MOVE "campeosDoLolAnterior.txt" TO WS-OLD-FILE-NAME
+           END-IF.
+
+           ACCEPT WS-NEW-FILE-NAME FROM ENVIRONMENT "RECON-NEW-FILE".
+           IF WS-NEW-FILE-NAME = SPACES
+               MOVE "campeosDoLol.txt" TO WS-NEW-FILE-NAME
+           END-IF.
+
+       100-SORT-OLD-FILE.
+
+           SORT OLD-SORT-FILE
+               ON ASCENDING KEY CHAMPION-NAME OF OLD-SORT-RECORD
+               INPUT PROCEDURE 105-VALIDATE-AND-RELEASE-OLD
+               OUTPUT PROCEDURE 150-WRITE-OLD-SORTED.
+
+       105-VALIDATE-AND-RELEASE-OLD.
+
+      * Le e valida OLD-FILE antes do SORT, descartando nomes em branco
+      * e duplicados com os mesmos criterios do 250-VALIDATE-RECORD em
+      * leitorDeArquivos.cbl, para que a reconciliacao nao reporte lixo
+      * de dados como se fosse uma mudanca real de roster.
+           MOVE 0   TO WS-SEEN-COUNT.
+           MOVE "N" TO WS-OLD-RAW-EOF.
+
+           OPEN INPUT OLD-FILE.
+
+           IF WS-OLD-STATUS = "35"
+               DISPLAY "ARQUIVO ANTERIOR NAO ENCONTRADO: "
+                   WS-OLD-FILE-NAME
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-OLD-RAW-EOF = "Y"
+                   READ OLD-FILE
+                       AT END
+                           MOVE "Y" TO WS-OLD-RAW-EOF
+                       NOT AT END
+                           PERFORM 106-VALIDATE-OLD-RECORD
+                           IF WS-VALID-SWITCH = "Y"
+                               PERFORM 107-REMEMBER-OLD-NAME
+                               RELEASE OLD-SORT-RECORD FROM OLD-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OLD-FILE
+           END-IF.
+
+       106-VALIDATE-OLD-RECORD.
+
+           MOVE "Y" TO WS-VALID-SWITCH.
+           IF CHAMPION-NAME OF OLD-RECORD = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                   IF WS-SEEN-NAME(WS-SEEN-IDX)
+                           = CHAMPION-NAME OF OLD-RECORD
+                       MOVE "N" TO WS-VALID-SWITCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       107-REMEMBER-OLD-NAME.
+
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CHAMPION-NAME OF OLD-RECORD
+                   TO WS-SEEN-NAME(WS-SEEN-COUNT)
+           END-IF.
+
+       150-WRITE-OLD-SORTED.
+
+           MOVE "N" TO WS-OLD-SORT-EOF.
+           OPEN OUTPUT OLD-SORTED-FILE.
+
+           PERFORM UNTIL WS-OLD-SORT-EOF = "Y"
+               RETURN OLD-SORT-FILE
+                   AT END
+                       MOVE "Y" TO WS-OLD-SORT-EOF
+                   NOT AT END
+                       WRITE OLD-SORTED-RECORD FROM OLD-SORT-RECORD
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE OLD-SORTED-FILE.
+
+       200-SORT-NEW-FILE.
+
+           SORT NEW-SORT-FILE
+               ON ASCENDING KEY CHAMPION-NAME OF NEW-SORT-RECORD
+               INPUT PROCEDURE 205-VALIDATE-AND-RELEASE-NEW
+               OUTPUT PROCEDURE 250-WRITE-NEW-SORTED.
+
+       205-VALIDATE-AND-RELEASE-NEW.
+
+      * Mesma validacao de 105-VALIDATE-AND-RELEASE-OLD, aplicada ao
+      * roster do dia atual (NEW-FILE) com sua propria tabela de nomes
+      * ja vistos, reiniciada aqui.
+           MOVE 0   TO WS-SEEN-COUNT.
+           MOVE "N" TO WS-NEW-RAW-EOF.
+
+           OPEN INPUT NEW-FILE.
+
+           IF WS-NEW-STATUS = "35"
+               DISPLAY "ARQUIVO ATUAL NAO ENCONTRADO: "
+                   WS-NEW-FILE-NAME
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-NEW-RAW-EOF = "Y"
+                   READ NEW-FILE
+                       AT END
+                           MOVE "Y" TO WS-NEW-RAW-EOF
+                       NOT AT END
+                           PERFORM 206-VALIDATE-NEW-RECORD
+                           IF WS-VALID-SWITCH = "Y"
+                               PERFORM 207-REMEMBER-NEW-NAME
+                               RELEASE NEW-SORT-RECORD FROM NEW-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NEW-FILE
+           END-IF.
+
+       206-VALIDATE-NEW-RECORD.
+
+           MOVE "Y" TO WS-VALID-SWITCH.
+           IF CHAMPION-NAME OF NEW-RECORD = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                   IF WS-SEEN-NAME(WS-SEEN-IDX)
+                           = CHAMPION-NAME OF NEW-RECORD
+                       MOVE "N" TO WS-VALID-SWITCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       207-REMEMBER-NEW-NAME.
+
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CHAMPION-NAME OF NEW-RECORD
+                   TO WS-SEEN-NAME(WS-SEEN-COUNT)
+           END-IF.
+
+       250-WRITE-NEW-SORTED.
+
+           MOVE "N" TO WS-NEW-SORT-EOF.
+           OPEN OUTPUT NEW-SORTED-FILE.
+
+           PERFORM UNTIL WS-NEW-SORT-EOF = "Y"
+               RETURN NEW-SORT-FILE
+                   AT END
+                       MOVE "Y" TO WS-NEW-SORT-EOF
+                   NOT AT END
+                       WRITE NEW-SORTED-RECORD FROM NEW-SORT-RECORD
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE NEW-SORTED-FILE.
+
+       300-BUILD-RECONCILIATION-REPORT.
+
+           OPEN INPUT OLD-SORTED-FILE.
+           OPEN INPUT NEW-SORTED-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+           WRITE RECON-OUTPUT-RECORD FROM WS-RECON-HEADING.
+           MOVE SPACES TO RECON-OUTPUT-RECORD.
+           WRITE RECON-OUTPUT-RECORD.
+           WRITE RECON-OUTPUT-RECORD FROM WS-COLUMN-HEADING.
+           MOVE SPACES TO RECON-OUTPUT-RECORD.
+           WRITE RECON-OUTPUT-RECORD.
+
+           PERFORM 310-READ-OLD-SORTED.
+           PERFORM 320-READ-NEW-SORTED.
+
+           PERFORM UNTIL WS-OLD-EOF = "Y" AND WS-NEW-EOF = "Y"
+               EVALUATE TRUE
+                   WHEN WS-OLD-EOF = "Y"
+                       PERFORM 360-WRITE-ADDED-LINE
+                       PERFORM 320-READ-NEW-SORTED
+                   WHEN WS-NEW-EOF = "Y"
+                       PERFORM 350-WRITE-REMOVED-LINE
+                       PERFORM 310-READ-OLD-SORTED
+                   WHEN CHAMPION-NAME OF OLD-SORTED-RECORD <
+                           CHAMPION-NAME OF NEW-SORTED-RECORD
+                       PERFORM 350-WRITE-REMOVED-LINE
+                       PERFORM 310-READ-OLD-SORTED
+                   WHEN CHAMPION-NAME OF OLD-SORTED-RECORD >
+                           CHAMPION-NAME OF NEW-SORTED-RECORD
+                       PERFORM 360-WRITE-ADDED-LINE
+                       PERFORM 320-READ-NEW-SORTED
+                   WHEN OTHER
+                       PERFORM 370-WRITE-UNCHANGED-LINE
+                       PERFORM 310-READ-OLD-SORTED
+                       PERFORM 320-READ-NEW-SORTED
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE SPACES TO RECON-OUTPUT-RECORD.
+           WRITE RECON-OUTPUT-RECORD.
+           MOVE WS-ADDED-COUNT     TO RT-ADDED.
+           MOVE WS-REMOVED-COUNT   TO RT-REMOVED.
+           MOVE WS-UNCHANGED-COUNT TO RT-UNCHANGED.
+           WRITE RECON-OUTPUT-RECORD FROM WS-RECON-TOTALS-LINE.
+
+           CLOSE OLD-SORTED-FILE.
+           CLOSE NEW-SORTED-FILE.
+           CLOSE RECON-REPORT-FILE.
+
+           DISPLAY "RECONCILIACAO GERADA EM RECONCILIACAO.TXT - "
+               WS-ADDED-COUNT " ADICIONADO(S), "
+               WS-REMOVED-COUNT " REMOVIDO(S), "
+               WS-UNCHANGED-COUNT " INALTERADO(S).".
+
+       310-READ-OLD-SORTED.
+
+           READ OLD-SORTED-FILE
+               AT END
+                   MOVE "Y" TO WS-OLD-EOF
+           END-READ.
+
+       320-READ-NEW-SORTED.
+
+           READ NEW-SORTED-FILE
+               AT END
+                   MOVE "Y" TO WS-NEW-EOF
+           END-READ.
+
+       350-WRITE-REMOVED-LINE.
+
+           ADD 1 TO WS-REMOVED-COUNT.
+           MOVE "REMOVIDO"   TO RL-STATUS.
+           MOVE CHAMPION-NAME OF OLD-SORTED-RECORD TO RL-NAME.
+           MOVE CHAMPION-ROLE OF OLD-SORTED-RECORD TO RL-ROLE.
+           MOVE CHAMPION-TEAM OF OLD-SORTED-RECORD TO RL-TEAM.
+           MOVE CHAMPION-WIN-RATE OF OLD-SORTED-RECORD
+               TO RL-WIN-RATE.
+           WRITE RECON-OUTPUT-RECORD FROM WS-RECON-LINE.
+
+       360-WRITE-ADDED-LINE.
+
+           ADD 1 TO WS-ADDED-COUNT.
+           MOVE "ADICIONADO" TO RL-STATUS.
+           MOVE CHAMPION-NAME OF NEW-SORTED-RECORD TO RL-NAME.
+           MOVE CHAMPION-ROLE OF NEW-SORTED-RECORD TO RL-ROLE.
+           MOVE CHAMPION-TEAM OF NEW-SORTED-RECORD TO RL-TEAM.
+           MOVE CHAMPION-WIN-RATE OF NEW-SORTED-RECORD
+               TO RL-WIN-RATE.
+           WRITE RECON-OUTPUT-RECORD FROM WS-RECON-LINE.
+
+       370-WRITE-UNCHANGED-LINE.
+
+           ADD 1 TO WS-UNCHANGED-COUNT.
+           MOVE "INALTERADO" TO RL-STATUS.
+           MOVE CHAMPION-NAME OF NEW-SORTED-RECORD TO RL-NAME.
+           MOVE CHAMPION-ROLE OF NEW-SORTED-RECORD TO RL-ROLE.
+           MOVE CHAMPION-TEAM OF NEW-SORTED-RECORD TO RL-TEAM.
+           MOVE CHAMPION-WIN-RATE OF NEW-SORTED-RECORD
+               TO RL-WIN-RATE.
+           WRITE RECON-OUTPUT-RECORD FROM WS-RECON-LINE.
+
+       END PROGRAM LEITOR-RECONCILIACAO.
