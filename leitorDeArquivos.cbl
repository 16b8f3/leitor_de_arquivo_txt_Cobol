@@ -10,64 +10,687 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * PARA COLOCAR OUTRO ARQUIVO ALTERE O NOME E COLOQUE O NOVO ARQUIVO NA
-      * PASTA bin
-            SELECT IN-FILE ASSIGN TO "campeosDoLol.txt"
+      * NOME DO ARQUIVO DE ENTRADA: POR PADRAO "campeosDoLol.txt", OU
+      * DEFINA A VARIAVEL DE AMBIENTE LEITOR-IN-FILE PARA USAR OUTRO.
+            SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
                 ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT OUTPUT-FILE ASSIGN TO "RELATORIO.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OUTPUT-STATUS.
+
+            SELECT EXCEPTION-FILE ASSIGN TO "EXCECOES.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPTION-STATUS.
+
+            SELECT MASTER-FILE ASSIGN TO "CAMPEOESMASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CHAMPION-NAME OF MASTER-RECORD
+                FILE STATUS IS WS-MASTER-STATUS.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+            SELECT WORK-FILE ASSIGN TO "WORKTEMP.TMP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-WORK-STATUS.
+
+            SELECT BREAK-SORT-FILE ASSIGN TO "BREAKSORT.TMP".
+
+            SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT RUNSEQ-FILE ASSIGN TO "RUNSEQ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RUNSEQ-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD.
-           05 CHAMPION-NAME        PIC X(15).
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD== BY ==IN-RECORD==.
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD            PIC X(80).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD         PIC X(80).
+
+       FD MASTER-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==MASTER-RECORD==.
+
+       FD CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD WORK-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==WORK-RECORD==.
+
+       SD BREAK-SORT-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==BREAK-RECORD==.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD         PIC X(141).
+
+       FD RUNSEQ-FILE.
+       01 RUNSEQ-RECORD           PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
        01 SWITCHES.
            05 EOF-SWITCH           PIC X VALUE "N".
+           05 WS-VALID-SWITCH      PIC X VALUE "Y".
 
        01 COUNTERS.
            05 REC-COUNTER          PIC 9(3) VALUE 0.
+           05 REJECT-COUNTER       PIC 9(3) VALUE 0.
+
+       01 MASTER-FILE-CONTROLS.
+           05 WS-MASTER-STATUS     PIC X(2) VALUE SPACES.
+
+       01 REPORT-FILE-CONTROLS.
+           05 WS-OUTPUT-STATUS     PIC X(2) VALUE SPACES.
+           05 WS-EXCEPTION-STATUS  PIC X(2) VALUE SPACES.
+           05 WS-WORK-STATUS       PIC X(2) VALUE SPACES.
+
+       01 CHECKPOINT-CONTROLS.
+           05 WS-CKPT-STATUS       PIC X(2)  VALUE SPACES.
+           05 WS-CKPT-INTERVAL     PIC 9(3)  VALUE 5.
+           05 WS-LINES-READ        PIC 9(5)  VALUE 0.
+           05 WS-SKIP-IDX          PIC 9(5)  VALUE 0.
+
+       01 AUDIT-CONTROLS.
+           05 WS-AUDIT-STATUS      PIC X(2)  VALUE SPACES.
+           05 WS-RUNSEQ-STATUS     PIC X(2)  VALUE SPACES.
+           05 WS-RUN-SEQUENCE      PIC 9(5)  VALUE 0.
+           05 WS-RUN-TIME          PIC 9(8)  VALUE 0.
+           05 WS-RUN-TIME-DISPLAY.
+               10 WS-RUN-HH        PIC 9(2).
+               10 FILLER           PIC X VALUE ":".
+               10 WS-RUN-MI        PIC 9(2).
+               10 FILLER           PIC X VALUE ":".
+               10 WS-RUN-SS        PIC 9(2).
+
+       01 RUN-PARAMETERS.
+           05 WS-RUN-MODE          PIC X(8)  VALUE SPACES.
+           05 WS-INQUIRY-NAME      PIC X(15) VALUE SPACES.
+           05 WS-IN-FILE-NAME      PIC X(50) VALUE SPACES.
+
+       01 VALIDATION-CONTROLS.
+           05 WS-REJECT-CODE       PIC X(2)  VALUE SPACES.
+           05 WS-REJECT-REASON     PIC X(30) VALUE SPACES.
+           05 WS-SEEN-COUNT        PIC 9(4)  VALUE 0.
+           05 WS-SEEN-IDX          PIC 9(4)  VALUE 0.
+           05 WS-SEEN-NAMES.
+               10 WS-SEEN-NAME PIC X(15)
+                   OCCURS 500 TIMES.
+
+       01 REPORT-CONTROLS.
+           05 WS-LINE-COUNT        PIC 9(2) VALUE 0.
+           05 WS-LINES-PER-PAGE    PIC 9(2) VALUE 60.
+           05 WS-PAGE-COUNT        PIC 9(3) VALUE 0.
+           05 WS-CURRENT-DATE      PIC 9(8).
+           05 WS-RUN-DATE-DISPLAY.
+               10 WS-RUN-DD        PIC 9(2).
+               10 FILLER           PIC X VALUE "/".
+               10 WS-RUN-MM        PIC 9(2).
+               10 FILLER           PIC X VALUE "/".
+               10 WS-RUN-YYYY      PIC 9(4).
+
+       01 WS-REPORT-HEADING-1.
+           05 FILLER               PIC X(30)
+               VALUE "RELATORIO DE CAMPEOES DO LOL".
+           05 FILLER               PIC X(6) VALUE "DATA:".
+           05 HD1-RUN-DATE         PIC X(10).
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(8) VALUE "PAGINA:".
+           05 HD1-PAGE-NO          PIC ZZ9.
+
+       01 WS-REPORT-HEADING-2.
+           05 FILLER               PIC X(6)  VALUE "LINHA".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "CAMPEAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "FUNCAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "TIME".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(7)  VALUE "VITORIA".
+
+       01 WS-DETAIL-LINE.
+           05 DL-LINE-NO           PIC ZZZ9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-NAME              PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-ROLE              PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-TEAM              PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-WIN-RATE          PIC ZZ9.99.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER               PIC X(25)
+               VALUE "TOTAL DE REGISTROS LIDOS:".
+           05 TL-REC-COUNTER       PIC ZZZ9.
+
+       01 WS-REJECT-TOTAL-LINE.
+           05 FILLER               PIC X(30)
+               VALUE "TOTAL DE REGISTROS REJEITADOS:".
+           05 TL-REJECT-COUNTER    PIC ZZZ9.
+
+       01 WS-EXCEPTION-LINE.
+           05 EX-NAME               PIC X(15).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 EX-REASON-CODE        PIC X(2).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 EX-REASON-TEXT        PIC X(30).
+
+       01 CONTROL-BREAK-CONTROLS.
+           05 WS-BREAK-EOF          PIC X VALUE "N".
+           05 WS-BREAK-FIRST        PIC X VALUE "Y".
+           05 WS-PREV-TEAM          PIC X(15) VALUE SPACES.
+           05 WS-GROUP-COUNT        PIC 9(3) VALUE 0.
+
+       01 WS-BREAK-SECTION-HEADING.
+           05 FILLER               PIC X(30)
+               VALUE "RESUMO POR TIME".
+
+       01 WS-BREAK-COLUMN-HEADING.
+           05 FILLER               PIC X(15) VALUE "TIME".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "FUNCAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "CAMPEAO".
+
+       01 WS-BREAK-DETAIL-LINE.
+           05 BD-TEAM               PIC X(15).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 BD-ROLE               PIC X(10).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 BD-NAME               PIC X(15).
+
+       01 WS-GROUP-SUBTOTAL-LINE.
+           05 FILLER                PIC X(11) VALUE "SUBTOTAL - ".
+           05 GS-TEAM               PIC X(15).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "CAMPEOES: ".
+           05 GS-COUNT              PIC ZZ9.
+
+       01 WS-AUDIT-LINE.
+           05 AL-SEQUENCE-LABEL     PIC X(11) VALUE "EXECUCAO: ".
+           05 AL-RUN-SEQ            PIC ZZZZ9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AL-DATE-LABEL         PIC X(6) VALUE "DATA: ".
+           05 AL-DATE               PIC X(10).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AL-TIME-LABEL         PIC X(6) VALUE "HORA: ".
+           05 AL-TIME               PIC X(8).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AL-FILE-LABEL         PIC X(10) VALUE "ARQUIVO: ".
+           05 AL-FILE-NAME          PIC X(50).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AL-READ-LABEL         PIC X(6) VALUE "LIDOS:".
+           05 AL-READ-COUNT         PIC ZZZ9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 AL-REJ-LABEL          PIC X(11) VALUE "REJEITADOS:".
+           05 AL-REJ-COUNT          PIC ZZZ9.
 
        PROCEDURE DIVISION.
 
        000-MAIN.
-            PERFORM 100-INITIALIZE.
-            PERFORM 200-PROCESS-RECORDS
-                UNTIL EOF-SWITCH = "Y".
-            PERFORM 300-TERMINATE.
-            STOP RUN.
+           PERFORM 050-RESOLVE-PARAMETERS.
+           PERFORM 105-STAMP-RUN-DATETIME.
+           PERFORM 810-GET-NEXT-RUN-SEQUENCE.
+
+           IF WS-RUN-MODE = "CONSULTA"
+               PERFORM 500-INQUIRY-MODE
+               PERFORM 800-WRITE-AUDIT-LOG
+           ELSE
+               PERFORM 100-INITIALIZE
+               PERFORM 200-PROCESS-RECORDS
+                   UNTIL EOF-SWITCH = "Y"
+               PERFORM 300-TERMINATE
+           END-IF.
+
+           STOP RUN.
+
+       050-RESOLVE-PARAMETERS.
+
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "LEITOR-MODE".
+           IF WS-RUN-MODE = SPACES
+               MOVE "CARGA" TO WS-RUN-MODE
+           END-IF.
+
+           ACCEPT WS-IN-FILE-NAME FROM ENVIRONMENT "LEITOR-IN-FILE".
+           IF WS-IN-FILE-NAME = SPACES
+               MOVE "campeosDoLol.txt" TO WS-IN-FILE-NAME
+           END-IF.
+
+       105-STAMP-RUN-DATETIME.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DD.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-MM.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-RUN-YYYY.
+
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-TIME(1:2) TO WS-RUN-HH.
+           MOVE WS-RUN-TIME(3:2) TO WS-RUN-MI.
+           MOVE WS-RUN-TIME(5:2) TO WS-RUN-SS.
 
        100-INITIALIZE.
 
+           PERFORM 120-CHECK-FOR-CHECKPOINT.
+
            OPEN INPUT IN-FILE.
+           PERFORM 130-OPEN-REPORT-FILES.
+           PERFORM 110-OPEN-MASTER-FILE.
 
-           READ IN-FILE
-               AT END
-                   MOVE "Y" TO EOF-SWITCH
-              NOT AT END
-                  COMPUTE REC-COUNTER = REC-COUNTER + 1
-           END-READ.
+           IF WS-LINES-READ > 0
+               DISPLAY "RETOMANDO DE CHECKPOINT - " WS-LINES-READ
+                   " REGISTRO(S) JA PROCESSADO(S)."
+               PERFORM 125-SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           IF EOF-SWITCH NOT = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+               END-READ
+           END-IF.
+
+       130-OPEN-REPORT-FILES.
+
+           IF WS-LINES-READ > 0
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUTPUT-STATUS = "35"
+                   OPEN OUTPUT OUTPUT-FILE
+                   MOVE 0 TO WS-PAGE-COUNT
+                   MOVE 0 TO WS-LINE-COUNT
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND WORK-FILE
+               IF WS-WORK-STATUS = "35"
+                   OPEN OUTPUT WORK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT WORK-FILE
+           END-IF.
+
+       110-OPEN-MASTER-FILE.
+
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+
+       120-CHECK-FOR-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LINES-READ    TO WS-LINES-READ
+                       MOVE CKPT-REC-COUNTER    TO REC-COUNTER
+                       MOVE CKPT-REJECT-COUNTER TO REJECT-COUNTER
+                       MOVE CKPT-PAGE-COUNT     TO WS-PAGE-COUNT
+                       MOVE CKPT-LINE-COUNT     TO WS-LINE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       125-SKIP-PROCESSED-RECORDS.
+
+      * Os registros anteriores ao checkpoint nao sao reprocessados
+      * (nao contam de novo para REC-COUNTER/REJECT-COUNTER e nao geram
+      * novas linhas de relatorio), mas precisam passar de novo pela
+      * validacao para reconstruir WS-SEEN-NAMES - senao um nome
+      * duplicado entre o lado de ca e o lado de la do reinicio
+      * passaria a validacao sem ser pego por 255-CHECK-DUPLICATE.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-LINES-READ OR EOF-SWITCH = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       PERFORM 250-VALIDATE-RECORD
+                       IF WS-VALID-SWITCH = "Y"
+                           PERFORM 260-REMEMBER-NAME
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       810-GET-NEXT-RUN-SEQUENCE.
+
+           MOVE 0 TO WS-RUN-SEQUENCE.
+
+           OPEN INPUT RUNSEQ-FILE.
+           IF WS-RUNSEQ-STATUS NOT = "35"
+               READ RUNSEQ-FILE
+                   NOT AT END
+                       MOVE RUNSEQ-RECORD TO WS-RUN-SEQUENCE
+               END-READ
+               CLOSE RUNSEQ-FILE
+           END-IF.
+
+           ADD 1 TO WS-RUN-SEQUENCE.
+
+           OPEN OUTPUT RUNSEQ-FILE.
+           MOVE WS-RUN-SEQUENCE TO RUNSEQ-RECORD.
+           WRITE RUNSEQ-RECORD.
+           CLOSE RUNSEQ-FILE.
 
        200-PROCESS-RECORDS.
 
-           DISPLAY "NAME OF CHAMPION - " CHAMPION-NAME.
+           PERFORM 250-VALIDATE-RECORD.
+           ADD 1 TO WS-LINES-READ.
+
+           IF WS-VALID-SWITCH = "Y"
+               ADD 1 TO REC-COUNTER
+               PERFORM 410-WRITE-DETAIL-LINE
+               PERFORM 260-REMEMBER-NAME
+               PERFORM 270-UPDATE-MASTER-FILE
+               PERFORM 280-WRITE-WORK-RECORD
+           ELSE
+               ADD 1 TO REJECT-COUNTER
+               PERFORM 420-WRITE-EXCEPTION-LINE
+           END-IF.
+
+           IF FUNCTION MOD(WS-LINES-READ, WS-CKPT-INTERVAL) = 0
+               PERFORM 600-WRITE-CHECKPOINT
+           END-IF.
 
            READ IN-FILE
                AT END
                    MOVE "Y" TO EOF-SWITCH
-               NOT AT END
-                   COMPUTE REC-COUNTER = REC-COUNTER + 1
            END-READ.
 
+       600-WRITE-CHECKPOINT.
+
+           MOVE WS-LINES-READ    TO CKPT-LINES-READ.
+           MOVE REC-COUNTER      TO CKPT-REC-COUNTER.
+           MOVE REJECT-COUNTER   TO CKPT-REJECT-COUNTER.
+           MOVE WS-CURRENT-DATE  TO CKPT-TIMESTAMP.
+           MOVE WS-PAGE-COUNT    TO CKPT-PAGE-COUNT.
+           MOVE WS-LINE-COUNT    TO CKPT-LINE-COUNT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       610-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       250-VALIDATE-RECORD.
+
+           MOVE "Y" TO WS-VALID-SWITCH.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF CHAMPION-NAME OF IN-RECORD = SPACES
+               MOVE "N"  TO WS-VALID-SWITCH
+               MOVE "01" TO WS-REJECT-CODE
+               MOVE "BLANK CHAMPION NAME" TO WS-REJECT-REASON
+           ELSE
+               IF WS-SEEN-COUNT >= 500
+                   MOVE "N"  TO WS-VALID-SWITCH
+                   MOVE "03" TO WS-REJECT-CODE
+                   MOVE "MAX NAMES EXCEEDED (500)" TO WS-REJECT-REASON
+               ELSE
+                   PERFORM 255-CHECK-DUPLICATE
+               END-IF
+           END-IF.
+
+       255-CHECK-DUPLICATE.
+
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-NAME(WS-SEEN-IDX) = CHAMPION-NAME OF IN-RECORD
+                   MOVE "N"  TO WS-VALID-SWITCH
+                   MOVE "02" TO WS-REJECT-CODE
+                   MOVE "DUPLICATE CHAMPION NAME" TO WS-REJECT-REASON
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       260-REMEMBER-NAME.
+
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CHAMPION-NAME OF IN-RECORD
+                   TO WS-SEEN-NAME(WS-SEEN-COUNT)
+           END-IF.
+
+       420-WRITE-EXCEPTION-LINE.
+
+           MOVE CHAMPION-NAME OF IN-RECORD TO EX-NAME.
+           MOVE WS-REJECT-CODE              TO EX-REASON-CODE.
+           MOVE WS-REJECT-REASON            TO EX-REASON-TEXT.
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       270-UPDATE-MASTER-FILE.
+
+           MOVE CHAMPION-NAME OF IN-RECORD
+               TO CHAMPION-NAME OF MASTER-RECORD.
+           MOVE CHAMPION-ROLE OF IN-RECORD
+               TO CHAMPION-ROLE OF MASTER-RECORD.
+           MOVE CHAMPION-TEAM OF IN-RECORD
+               TO CHAMPION-TEAM OF MASTER-RECORD.
+           MOVE CHAMPION-WIN-RATE OF IN-RECORD
+               TO CHAMPION-WIN-RATE OF MASTER-RECORD.
+           MOVE CHAMPION-LAST-UPDATED OF IN-RECORD
+               TO CHAMPION-LAST-UPDATED OF MASTER-RECORD.
+
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   REWRITE MASTER-RECORD
+           END-WRITE.
+
+       280-WRITE-WORK-RECORD.
+
+           MOVE CHAMPION-NAME OF IN-RECORD
+               TO CHAMPION-NAME OF WORK-RECORD.
+           MOVE CHAMPION-ROLE OF IN-RECORD
+               TO CHAMPION-ROLE OF WORK-RECORD.
+           MOVE CHAMPION-TEAM OF IN-RECORD
+               TO CHAMPION-TEAM OF WORK-RECORD.
+           MOVE CHAMPION-WIN-RATE OF IN-RECORD
+               TO CHAMPION-WIN-RATE OF WORK-RECORD.
+           MOVE CHAMPION-LAST-UPDATED OF IN-RECORD
+               TO CHAMPION-LAST-UPDATED OF WORK-RECORD.
+
+           WRITE WORK-RECORD.
+
+       500-INQUIRY-MODE.
+
+           ACCEPT WS-INQUIRY-NAME
+               FROM ENVIRONMENT "LEITOR-CONSULTA-NOME".
+
+           OPEN INPUT MASTER-FILE.
+
+           IF WS-MASTER-STATUS = "35"
+               DISPLAY "NENHUM DADO CARREGADO AINDA - EXECUTE O MODO "
+                   "CARGA ANTES DE CONSULTAR."
+           ELSE IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQUIVO MESTRE - STATUS: "
+                   WS-MASTER-STATUS
+           ELSE
+               MOVE WS-INQUIRY-NAME TO CHAMPION-NAME OF MASTER-RECORD
+
+               READ MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "CAMPEAO NAO ENCONTRADO: "
+                           WS-INQUIRY-NAME
+                   NOT INVALID KEY
+                       DISPLAY "CAMPEAO  : "
+                           CHAMPION-NAME OF MASTER-RECORD
+                       DISPLAY "FUNCAO   : "
+                           CHAMPION-ROLE OF MASTER-RECORD
+                       DISPLAY "TIME     : "
+                           CHAMPION-TEAM OF MASTER-RECORD
+                       DISPLAY "VITORIA  : "
+                           CHAMPION-WIN-RATE OF MASTER-RECORD
+                       DISPLAY "ATUALIZADO EM: "
+                           CHAMPION-LAST-UPDATED OF MASTER-RECORD
+               END-READ
+
+               CLOSE MASTER-FILE
+           END-IF.
+
        300-TERMINATE.
 
-      * NAO CONSEGUI ACHAR EQUIVALENTE DE \N EM COBOL.
-           DISPLAY "".
-           DISPLAY "FINAL COUNTER NUMBER >>> " REC-COUNTER.
+           PERFORM 610-CLEAR-CHECKPOINT.
+
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           MOVE REC-COUNTER TO TL-REC-COUNTER.
+           WRITE OUTPUT-RECORD FROM WS-TOTAL-LINE.
+           MOVE REJECT-COUNTER TO TL-REJECT-COUNTER.
+           WRITE OUTPUT-RECORD FROM WS-REJECT-TOTAL-LINE.
+
            CLOSE IN-FILE.
+           CLOSE WORK-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE MASTER-FILE.
+
+           PERFORM 700-WRITE-BREAK-SECTION.
+
+           CLOSE OUTPUT-FILE.
+
+           PERFORM 800-WRITE-AUDIT-LOG.
+
+           DISPLAY "RELATORIO GERADO EM RELATORIO.TXT - "
+               REC-COUNTER " REGISTRO(S) LIDO(S), "
+               REJECT-COUNTER " REJEITADO(S).".
+
+       800-WRITE-AUDIT-LOG.
+
+           MOVE WS-RUN-SEQUENCE        TO AL-RUN-SEQ.
+           MOVE WS-RUN-DATE-DISPLAY    TO AL-DATE.
+           MOVE WS-RUN-TIME-DISPLAY    TO AL-TIME.
+           IF WS-RUN-MODE = "CONSULTA"
+               MOVE "CAMPEOESMASTER.DAT" TO AL-FILE-NAME
+           ELSE
+               MOVE WS-IN-FILE-NAME    TO AL-FILE-NAME
+           END-IF.
+           MOVE REC-COUNTER            TO AL-READ-COUNT.
+           MOVE REJECT-COUNTER         TO AL-REJ-COUNT.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+           CLOSE AUDIT-LOG-FILE.
+
+       700-WRITE-BREAK-SECTION.
+
+           SORT BREAK-SORT-FILE
+               ON ASCENDING KEY CHAMPION-TEAM OF BREAK-RECORD
+               USING WORK-FILE
+               OUTPUT PROCEDURE 750-WRITE-BREAK-REPORT.
+
+       750-WRITE-BREAK-REPORT.
+
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD FROM WS-BREAK-SECTION-HEADING.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD FROM WS-BREAK-COLUMN-HEADING.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           MOVE "N" TO WS-BREAK-EOF.
+           MOVE "Y" TO WS-BREAK-FIRST.
+           MOVE 0   TO WS-GROUP-COUNT.
+
+           PERFORM UNTIL WS-BREAK-EOF = "Y"
+               RETURN BREAK-SORT-FILE
+                   AT END
+                       MOVE "Y" TO WS-BREAK-EOF
+                   NOT AT END
+                       IF WS-BREAK-FIRST = "Y"
+                           MOVE CHAMPION-TEAM OF BREAK-RECORD
+                               TO WS-PREV-TEAM
+                           MOVE "N" TO WS-BREAK-FIRST
+                       END-IF
+                       IF CHAMPION-TEAM OF BREAK-RECORD
+                               NOT = WS-PREV-TEAM
+                           PERFORM 760-WRITE-GROUP-SUBTOTAL
+                           MOVE CHAMPION-TEAM OF BREAK-RECORD
+                               TO WS-PREV-TEAM
+                           MOVE 0 TO WS-GROUP-COUNT
+                       END-IF
+                       MOVE CHAMPION-TEAM OF BREAK-RECORD TO BD-TEAM
+                       MOVE CHAMPION-ROLE OF BREAK-RECORD TO BD-ROLE
+                       MOVE CHAMPION-NAME OF BREAK-RECORD TO BD-NAME
+                       WRITE OUTPUT-RECORD FROM WS-BREAK-DETAIL-LINE
+                       ADD 1 TO WS-GROUP-COUNT
+               END-RETURN
+           END-PERFORM.
+
+           IF WS-GROUP-COUNT > 0
+               PERFORM 760-WRITE-GROUP-SUBTOTAL
+           END-IF.
+
+       760-WRITE-GROUP-SUBTOTAL.
+
+           MOVE WS-PREV-TEAM  TO GS-TEAM.
+           MOVE WS-GROUP-COUNT TO GS-COUNT.
+           WRITE OUTPUT-RECORD FROM WS-GROUP-SUBTOTAL-LINE.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+       400-WRITE-REPORT-HEADINGS.
+
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-RUN-DATE-DISPLAY TO HD1-RUN-DATE.
+           MOVE WS-PAGE-COUNT TO HD1-PAGE-NO.
+
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD BEFORE ADVANCING PAGE
+           END-IF.
+
+           WRITE OUTPUT-RECORD FROM WS-REPORT-HEADING-1.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD FROM WS-REPORT-HEADING-2.
+           MOVE SPACES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           MOVE 0 TO WS-LINE-COUNT.
+
+       410-WRITE-DETAIL-LINE.
+
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 400-WRITE-REPORT-HEADINGS
+           END-IF.
+
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE REC-COUNTER TO DL-LINE-NO.
+           MOVE CHAMPION-NAME OF IN-RECORD TO DL-NAME.
+           MOVE CHAMPION-ROLE OF IN-RECORD TO DL-ROLE.
+           MOVE CHAMPION-TEAM OF IN-RECORD TO DL-TEAM.
+           MOVE CHAMPION-WIN-RATE OF IN-RECORD TO DL-WIN-RATE.
+
+           WRITE OUTPUT-RECORD FROM WS-DETAIL-LINE.
 
        MAIN-PROCEDURE.
       * QUANDO PASSEI O QUE ESTAVA NO '000-MAIN.' PARA O 'MAIN-PROCEDURE.'
