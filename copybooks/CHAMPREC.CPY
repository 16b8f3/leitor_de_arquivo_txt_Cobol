@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CHAMPREC
+      * Purpose:  Shared champion record layout used by every program
+      *           that reads or writes a roster file (daily drop,
+      *           indexed master, sorted work files, etc).
+      * Usage:    COPY CHAMPREC REPLACING ==CHAMPION-RECORD== BY ==xxx==
+      ******************************************************************
+       01 CHAMPION-RECORD.
+           05 CHAMPION-NAME            PIC X(15).
+           05 CHAMPION-ROLE            PIC X(10).
+           05 CHAMPION-TEAM            PIC X(15).
+           05 CHAMPION-WIN-RATE        PIC 9(2)V9(2).
+           05 CHAMPION-LAST-UPDATED    PIC X(8).
