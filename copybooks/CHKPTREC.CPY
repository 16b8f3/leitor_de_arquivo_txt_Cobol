@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CHKPTREC
+      * Purpose:  Checkpoint record for restart support - how many
+      *           IN-FILE lines have already been consumed, the
+      *           good/reject counters, and the paginated-report
+      *           position (page/line count) as of the last checkpoint.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LINES-READ      PIC 9(5).
+           05 CKPT-REC-COUNTER     PIC 9(3).
+           05 CKPT-REJECT-COUNTER  PIC 9(3).
+           05 CKPT-TIMESTAMP       PIC X(8).
+           05 CKPT-PAGE-COUNT      PIC 9(3).
+           05 CKPT-LINE-COUNT      PIC 9(2).
