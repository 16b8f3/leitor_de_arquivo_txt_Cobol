@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author: Gildo
+      * Purpose: Gerar relatorios ordenados (A-Z e Top 10) a partir do
+      *          arquivo de campeoes, usando SORT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEITOR-ORDENADO.
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * NOME DO ARQUIVO DE ENTRADA: POR PADRAO "campeosDoLol.txt", OU
+      * DEFINA A VARIAVEL DE AMBIENTE LEITOR-IN-FILE PARA USAR OUTRO.
+            SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-IN-STATUS.
+
+            SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+            SELECT AZ-REPORT-FILE ASSIGN TO "ROSTER-AZ.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TOPN-REPORT-FILE ASSIGN TO "ROSTER-TOP10.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD IN-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD== BY ==IN-RECORD==.
+
+       SD SORT-WORK-FILE.
+           COPY CHAMPREC REPLACING ==CHAMPION-RECORD==
+               BY ==SORT-RECORD==.
+
+       FD AZ-REPORT-FILE.
+       01 AZ-OUTPUT-RECORD         PIC X(80).
+
+       FD TOPN-REPORT-FILE.
+       01 TOPN-OUTPUT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-PARAMETERS.
+           05 WS-IN-FILE-NAME      PIC X(50) VALUE SPACES.
+
+       01 IN-FILE-CONTROLS.
+           05 WS-IN-STATUS         PIC X(2) VALUE SPACES.
+
+       01 SWITCHES.
+           05 WS-SORT-EOF          PIC X VALUE "N".
+           05 WS-IN-EOF            PIC X VALUE "N".
+
+       01 COUNTERS.
+           05 WS-LINE-NO           PIC 9(3) VALUE 0.
+           05 WS-TOPN-COUNT        PIC 9(2) VALUE 0.
+
+       01 VALIDATION-CONTROLS.
+           05 WS-VALID-SWITCH      PIC X VALUE "Y".
+           05 WS-SEEN-COUNT        PIC 9(4) VALUE 0.
+           05 WS-SEEN-IDX          PIC 9(4) VALUE 0.
+           05 WS-SEEN-NAMES.
+               10 WS-SEEN-NAME PIC X(15)
+                   OCCURS 500 TIMES.
+
+       01 WS-AZ-HEADING.
+           05 FILLER               PIC X(30)
+               VALUE "ROSTER A-Z DE CAMPEOES".
+
+       01 WS-TOPN-HEADING.
+           05 FILLER               PIC X(30)
+               VALUE "TOP 10 CAMPEOES POR VITORIA".
+
+       01 WS-COLUMN-HEADING.
+           05 FILLER               PIC X(6)  VALUE "LINHA".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "CAMPEAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE "FUNCAO".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE "TIME".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(7)  VALUE "VITORIA".
+
+       01 WS-DETAIL-LINE.
+           05 DL-LINE-NO           PIC ZZZ9.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-NAME              PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-ROLE              PIC X(10).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-TEAM              PIC X(15).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-WIN-RATE          PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN.
+           PERFORM 050-RESOLVE-PARAMETERS.
+           PERFORM 100-BUILD-AZ-REPORT.
+           PERFORM 200-BUILD-TOP10-REPORT.
+           STOP RUN.
+
+       050-RESOLVE-PARAMETERS.
+
+           ACCEPT WS-IN-FILE-NAME FROM ENVIRONMENT "LEITOR-IN-FILE".
+           IF WS-IN-FILE-NAME = SPACES
+               MOVE "campeosDoLol.txt" TO WS-IN-FILE-NAME
+           END-IF.
+
+       110-VALIDATE-AND-RELEASE.
+
+      * Le e valida IN-FILE do zero a cada SORT (uma vez para o
+      * relatorio A-Z, outra para o Top 10), descartando nomes em
+      * branco e duplicados antes de liberar o registro para o SORT -
+      * os mesmos criterios do 250-VALIDATE-RECORD em
+      * leitorDeArquivos.cbl, para que estes relatorios nao reintroduzam
+      * lixo que o modo CARGA ja rejeitaria.
+           MOVE 0   TO WS-SEEN-COUNT.
+           MOVE "N" TO WS-IN-EOF.
+
+           OPEN INPUT IN-FILE.
+
+           IF WS-IN-STATUS = "35"
+               DISPLAY "ARQUIVO DE ENTRADA NAO ENCONTRADO: "
+                   WS-IN-FILE-NAME
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-IN-EOF = "Y"
+                   READ IN-FILE
+                       AT END
+                           MOVE "Y" TO WS-IN-EOF
+                       NOT AT END
+                           PERFORM 115-VALIDATE-RECORD
+                           IF WS-VALID-SWITCH = "Y"
+                               PERFORM 118-REMEMBER-NAME
+                               RELEASE SORT-RECORD FROM IN-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE IN-FILE
+           END-IF.
+
+       115-VALIDATE-RECORD.
+
+           MOVE "Y" TO WS-VALID-SWITCH.
+           IF CHAMPION-NAME OF IN-RECORD = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                   IF WS-SEEN-NAME(WS-SEEN-IDX)
+                           = CHAMPION-NAME OF IN-RECORD
+                       MOVE "N" TO WS-VALID-SWITCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       118-REMEMBER-NAME.
+
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CHAMPION-NAME OF IN-RECORD
+                   TO WS-SEEN-NAME(WS-SEEN-COUNT)
+           END-IF.
+
+       100-BUILD-AZ-REPORT.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CHAMPION-NAME OF SORT-RECORD
+               INPUT PROCEDURE 110-VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE 150-WRITE-AZ-REPORT.
+
+       150-WRITE-AZ-REPORT.
+
+           MOVE "N" TO WS-SORT-EOF.
+           MOVE 0   TO WS-LINE-NO.
+
+           OPEN OUTPUT AZ-REPORT-FILE.
+           WRITE AZ-OUTPUT-RECORD FROM WS-AZ-HEADING.
+           MOVE SPACES TO AZ-OUTPUT-RECORD.
+           WRITE AZ-OUTPUT-RECORD.
+           WRITE AZ-OUTPUT-RECORD FROM WS-COLUMN-HEADING.
+           MOVE SPACES TO AZ-OUTPUT-RECORD.
+           WRITE AZ-OUTPUT-RECORD.
+
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NO
+                       MOVE WS-LINE-NO TO DL-LINE-NO
+                       MOVE CHAMPION-NAME OF SORT-RECORD TO DL-NAME
+                       MOVE CHAMPION-ROLE OF SORT-RECORD TO DL-ROLE
+                       MOVE CHAMPION-TEAM OF SORT-RECORD TO DL-TEAM
+                       MOVE CHAMPION-WIN-RATE OF SORT-RECORD
+                           TO DL-WIN-RATE
+                       WRITE AZ-OUTPUT-RECORD FROM WS-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE AZ-REPORT-FILE.
+
+       200-BUILD-TOP10-REPORT.
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY CHAMPION-WIN-RATE OF SORT-RECORD
+               INPUT PROCEDURE 110-VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE 250-WRITE-TOP10-REPORT.
+
+       250-WRITE-TOP10-REPORT.
+
+           MOVE "N" TO WS-SORT-EOF.
+           MOVE 0   TO WS-TOPN-COUNT.
+
+           OPEN OUTPUT TOPN-REPORT-FILE.
+           WRITE TOPN-OUTPUT-RECORD FROM WS-TOPN-HEADING.
+           MOVE SPACES TO TOPN-OUTPUT-RECORD.
+           WRITE TOPN-OUTPUT-RECORD.
+           WRITE TOPN-OUTPUT-RECORD FROM WS-COLUMN-HEADING.
+           MOVE SPACES TO TOPN-OUTPUT-RECORD.
+           WRITE TOPN-OUTPUT-RECORD.
+
+           PERFORM UNTIL WS-SORT-EOF = "Y" OR WS-TOPN-COUNT >= 10
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOPN-COUNT
+                       MOVE WS-TOPN-COUNT TO DL-LINE-NO
+                       MOVE CHAMPION-NAME OF SORT-RECORD TO DL-NAME
+                       MOVE CHAMPION-ROLE OF SORT-RECORD TO DL-ROLE
+                       MOVE CHAMPION-TEAM OF SORT-RECORD TO DL-TEAM
+                       MOVE CHAMPION-WIN-RATE OF SORT-RECORD
+                           TO DL-WIN-RATE
+                       WRITE TOPN-OUTPUT-RECORD FROM WS-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE TOPN-REPORT-FILE.
+
+       END PROGRAM LEITOR-ORDENADO.
